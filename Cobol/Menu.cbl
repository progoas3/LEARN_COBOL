@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-OPCION PIC 99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM MOSTRAR-MENU UNTIL WS-OPCION = 99.
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY " ".
+           DISPLAY "=== Menu principal ===".
+           DISPLAY "1-LEARN-COBOL (aritmetica)".
+           DISPLAY "2-FirstProgram (clientes)".
+           DISPLAY "3-Condicionales (reconciliacion)".
+           DISPLAY "4-Evaluate (censo de edades)".
+           DISPLAY "5-OnSizeError (facturas)".
+           DISPLAY "6-RoundedAndReminder (redondeo)".
+           DISPLAY "7-Range (validacion por rangos)".
+           DISPLAY "8-NivelDeEjecucion (directorio)".
+           DISPLAY "99-Salir".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1 PERFORM EJECUTAR-LEARN-COBOL
+               WHEN 2 PERFORM EJECUTAR-FIRSTPROGRAM
+               WHEN 3 PERFORM EJECUTAR-CONDICIONALES
+               WHEN 4 PERFORM EJECUTAR-EVALUATE
+               WHEN 5 PERFORM EJECUTAR-ONSIZEERROR
+               WHEN 6 PERFORM EJECUTAR-ROUNDEDANDREMINDER
+               WHEN 7 PERFORM EJECUTAR-RANGE
+               WHEN 8 PERFORM EJECUTAR-NIVELDEEJECUCION
+               WHEN 99 CONTINUE
+               WHEN OTHER DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       EJECUTAR-LEARN-COBOL.
+           CALL "LEARN-COBOL".
+
+       EJECUTAR-FIRSTPROGRAM.
+           CALL "FIRSTPROGRAM".
+
+       EJECUTAR-CONDICIONALES.
+           CALL "CONDICIONALES".
+
+       EJECUTAR-EVALUATE.
+           CALL "EVALUATE_PROG".
+
+       EJECUTAR-ONSIZEERROR.
+           CALL "OnSizeError".
+
+       EJECUTAR-ROUNDEDANDREMINDER.
+           CALL "RoundedAndReminder".
+
+       EJECUTAR-RANGE.
+           CALL "RANGE".
+
+       EJECUTAR-NIVELDEEJECUCION.
+           CALL "NivelDeEjecucion".
+       END PROGRAM MENU-PRINCIPAL.
