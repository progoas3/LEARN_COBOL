@@ -6,15 +6,187 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RoundedAndReminder.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "data/redondeo-trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "data/redondeo-result.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-RESULT.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/redondeo.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CKPT.
+           SELECT MODE-FILE ASSIGN TO "data/redondeo-modo.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-MODO.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-NUMERO1 PIC 99V999.
+           05 TR-NUMERO2 PIC 99.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RR-RESULTADO PIC 99V99.
+           05 RR-RESULTADO-RESIDUO PIC 99V999.
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-REGISTROS-PROCESADOS PIC 9(6).
+
+       FD  MODE-FILE.
+       01  MODE-RECORD.
+           05 MR-MODO-REDONDEO PIC X.
+
        WORKING-STORAGE SECTION.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
+           01 WS-ESTADO-CKPT PIC XX VALUE "00".
+               88 CKPT-OK VALUE "00".
+           01 WS-ESTADO-RESULT PIC XX VALUE "00".
+               88 RESULT-OK VALUE "00".
+           01 WS-ESTADO-MODO PIC XX VALUE "00".
+               88 MODO-FILE-OK VALUE "00".
+           01 WS-CKPT-FILENAME PIC X(30)
+               VALUE "data/redondeo.ckpt".
+           01 WS-REGISTROS-A-OMITIR PIC 9(6) VALUE ZERO.
+           01 WS-REGISTROS-LEIDOS PIC 9(6) VALUE ZERO.
        77 Numero1 PIC 99V999 VALUE 20.556.
        77 Numero2 PIC 99 VALUE 10.
        77 Resultado PIC 99V99 VALUE ZEROS.
-
+       77 ResultadoResiduo PIC 99V999 VALUE ZEROS.
+       77 WS-COCIENTE PIC 99V999 VALUE ZEROS.
+           01 WS-RESULTADO-SIN-REDONDEAR PIC 99V9(5) VALUE ZEROS.
+           01 WS-AJUSTE PIC S9V9(5) VALUE ZEROS.
+           01 WS-FIN-ARCHIVO PIC X VALUE "N".
+               88 FIN-ARCHIVO VALUE "S".
+           01 WS-MODO-REDONDEO PIC X VALUE "E".
+               88 REDONDEO-BANCARIO VALUE "B".
+           01 WS-TOTALES.
+               05 WS-TOTAL-REGISTROS PIC 9(6) VALUE ZEROS.
+               05 WS-TOTAL-AJUSTE PIC S9(6)V9(5) VALUE ZEROS.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           COMPUTE Resultado ROUNDED = Numero1 + Numero2.
+           PERFORM CARGAR-MODO-REDONDEO.
+           PERFORM CARGAR-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           IF WS-REGISTROS-A-OMITIR > ZERO THEN
+               OPEN EXTEND RESULT-FILE
+               IF NOT RESULT-OK THEN
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+           END-IF.
+           READ TRANS-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+           END-READ.
+           PERFORM VARYING WS-REGISTROS-LEIDOS FROM 1 BY 1
+                   UNTIL FIN-ARCHIVO
+                       OR WS-REGISTROS-LEIDOS > WS-REGISTROS-A-OMITIR
+               READ TRANS-FILE
+                   AT END SET FIN-ARCHIVO TO TRUE
+               END-READ
+           END-PERFORM.
+           PERFORM PROCESAR-TRANSACCION UNTIL FIN-ARCHIVO.
+           CLOSE TRANS-FILE.
+           CLOSE RESULT-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME.
            DISPLAY Resultado.
+           DISPLAY "Total registros procesados: " WS-TOTAL-REGISTROS.
+           DISPLAY "Ajuste total por redondeo: " WS-TOTAL-AJUSTE.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       CARGAR-MODO-REDONDEO.
+           OPEN INPUT MODE-FILE.
+           IF MODO-FILE-OK THEN
+               READ MODE-FILE
+                   AT END
+                       DISPLAY "Modo de redondeo, Estandar o "
+                           "Bancario (E/B):"
+                       ACCEPT WS-MODO-REDONDEO
+                   NOT AT END
+                       MOVE MR-MODO-REDONDEO TO WS-MODO-REDONDEO
+               END-READ
+               CLOSE MODE-FILE
+           ELSE
+               DISPLAY "Modo de redondeo, Estandar o Bancario (E/B):"
+               ACCEPT WS-MODO-REDONDEO
+           END-IF.
+
+       CARGAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-OK THEN
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-REGISTROS-A-OMITIR
+                   NOT AT END
+                       MOVE CKPT-REGISTROS-PROCESADOS
+                           TO WS-REGISTROS-A-OMITIR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-REGISTROS-A-OMITIR
+           END-IF.
+
+       REGISTRAR-CHECKPOINT.
+           MOVE WS-REGISTROS-LEIDOS TO CKPT-REGISTROS-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "ROUNDEDANDREMINDER" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       PROCESAR-TRANSACCION.
+           MOVE TR-NUMERO1 TO Numero1.
+           MOVE TR-NUMERO2 TO Numero2.
+
+           COMPUTE WS-RESULTADO-SIN-REDONDEAR = Numero1 + Numero2.
+           IF REDONDEO-BANCARIO THEN
+               COMPUTE Resultado ROUNDED MODE IS NEAREST-EVEN =
+                   Numero1 + Numero2
+           ELSE
+               COMPUTE Resultado ROUNDED = Numero1 + Numero2
+           END-IF.
+           COMPUTE WS-AJUSTE = Resultado - WS-RESULTADO-SIN-REDONDEAR.
+           ADD WS-AJUSTE TO WS-TOTAL-AJUSTE.
+
+           IF Numero2 NOT = ZERO THEN
+               DIVIDE Numero1 BY Numero2 GIVING WS-COCIENTE
+                   REMAINDER ResultadoResiduo
+           ELSE
+               MOVE ZERO TO ResultadoResiduo
+           END-IF.
+
+           MOVE Resultado TO RR-RESULTADO.
+           MOVE ResultadoResiduo TO RR-RESULTADO-RESIDUO.
+           WRITE RESULT-RECORD.
+
+           ADD 1 TO WS-TOTAL-REGISTROS.
+
+           PERFORM REGISTRAR-CHECKPOINT.
+           ADD 1 TO WS-REGISTROS-LEIDOS.
+
+           READ TRANS-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+           END-READ.
        END PROGRAM RoundedAndReminder.
