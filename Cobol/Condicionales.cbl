@@ -5,33 +5,185 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CONDICIONALES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-A ASSIGN TO "data/cond-filea.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-B ASSIGN TO "data/cond-fileb.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "data/cond-reconcile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS-FILE ASSIGN TO "data/cond-resultados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
        DATA DIVISION.
        FILE SECTION.
+       FD  FILE-A.
+       01  FILE-A-RECORD.
+           05 FA-CLAVE PIC X(5).
+           05 FA-VALOR PIC 99.
+
+       FD  FILE-B.
+       01  FILE-B-RECORD.
+           05 FB-CLAVE PIC X(5).
+           05 FB-VALOR PIC 99.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(60).
+
+       FD  RESULTS-FILE.
+       01  RESULTS-RECORD.
+           05 RS-CLAVE PIC X(5).
+           05 RS-NUMERO1 PIC 99.
+           05 RS-NUMERO2 PIC 99.
+           05 RS-RESULTADO PIC 99.
+           05 RS-RAMA PIC X(6).
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
        WORKING-STORAGE SECTION.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
            01 Resultado PIC 99 VALUES ZERO.
            01 Numero1 PIC 99 VALUES ZERO.
            01 Numero2 PIC 99 VALUES ZERO.
+           01 WS-FIN-A PIC X VALUE "N".
+               88 FIN-A VALUE "S".
+           01 WS-FIN-B PIC X VALUE "N".
+               88 FIN-B VALUE "S".
+           01 WS-DIFERENCIA PIC S99 VALUE ZERO.
+           01 WS-CONTADORES.
+               05 WS-TOTAL-MAYOR PIC 9(6) VALUE ZERO.
+               05 WS-TOTAL-IGUAL PIC 9(6) VALUE ZERO.
+               05 WS-TOTAL-MENOR PIC 9(6) VALUE ZERO.
+               05 WS-TOTAL-NO-EMPAREJADOS PIC 9(6) VALUE ZERO.
+           01 WS-RAMA-ACTUAL PIC X(6) VALUE SPACES.
        PROCEDURE DIVISION.
        Condicionales.
-       ACCEPT Numero1.
-       ACCEPT Numero2.
-       IF Numero1 > Numero2 THEN
-           ADD Numero1, Numero2 GIVING Resultado
-           DISPLAY Resultado
-       ELSE
-           DISPLAY "Hola"
-       END-IF.
-       IF Numero1 = Numero2 THEN
-           ADD Numero1, Numero2 GIVING Resultado
-           DISPLAY Resultado
-       ELSE
-           DISPLAY "Adios"
-       END-IF.
-       IF Numero1 < Numero2 THEN
-           ADD Numero1, Numero2 GIVING Resultado
-           DISPLAY Resultado
-       ELSE
-           DISPLAY "Adios"
-       END-IF.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           OPEN INPUT FILE-A.
+           OPEN INPUT FILE-B.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT RESULTS-FILE.
+           PERFORM LEER-FILE-A.
+           PERFORM LEER-FILE-B.
+           PERFORM COMPARAR-CLAVES UNTIL FIN-A AND FIN-B.
+           PERFORM MOSTRAR-ESTADISTICAS.
+           CLOSE FILE-A.
+           CLOSE FILE-B.
+           CLOSE REPORT-FILE.
+           CLOSE RESULTS-FILE.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "CONDICIONALES" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       LEER-FILE-A.
+           READ FILE-A
+               AT END SET FIN-A TO TRUE
+           END-READ.
+
+       LEER-FILE-B.
+           READ FILE-B
+               AT END SET FIN-B TO TRUE
+           END-READ.
+
+       COMPARAR-CLAVES.
+           EVALUATE TRUE
+               WHEN FIN-A
+                   PERFORM REGISTRAR-NO-EMPAREJADO-B
+                   PERFORM LEER-FILE-B
+               WHEN FIN-B
+                   PERFORM REGISTRAR-NO-EMPAREJADO-A
+                   PERFORM LEER-FILE-A
+               WHEN FA-CLAVE < FB-CLAVE
+                   PERFORM REGISTRAR-NO-EMPAREJADO-A
+                   PERFORM LEER-FILE-A
+               WHEN FA-CLAVE > FB-CLAVE
+                   PERFORM REGISTRAR-NO-EMPAREJADO-B
+                   PERFORM LEER-FILE-B
+               WHEN OTHER
+                   MOVE FA-VALOR TO Numero1
+                   MOVE FB-VALOR TO Numero2
+                   PERFORM COMPARAR-VALORES
+                   PERFORM LEER-FILE-A
+                   PERFORM LEER-FILE-B
+           END-EVALUATE.
+
+       COMPARAR-VALORES.
+           EVALUATE TRUE
+               WHEN Numero1 > Numero2
+                   ADD Numero1, Numero2 GIVING Resultado
+                   ADD 1 TO WS-TOTAL-MAYOR
+                   MOVE "MAYOR" TO WS-RAMA-ACTUAL
+                   DISPLAY Resultado
+                   PERFORM REGISTRAR-RESULTADO
+                   PERFORM REGISTRAR-VARIANZA
+               WHEN Numero1 = Numero2
+                   ADD Numero1, Numero2 GIVING Resultado
+                   ADD 1 TO WS-TOTAL-IGUAL
+                   MOVE "IGUAL" TO WS-RAMA-ACTUAL
+                   DISPLAY Resultado
+                   PERFORM REGISTRAR-RESULTADO
+               WHEN Numero1 < Numero2
+                   ADD Numero1, Numero2 GIVING Resultado
+                   ADD 1 TO WS-TOTAL-MENOR
+                   MOVE "MENOR" TO WS-RAMA-ACTUAL
+                   DISPLAY Resultado
+                   PERFORM REGISTRAR-RESULTADO
+                   PERFORM REGISTRAR-VARIANZA
+           END-EVALUATE.
+
+       REGISTRAR-RESULTADO.
+           MOVE FA-CLAVE TO RS-CLAVE.
+           MOVE Numero1 TO RS-NUMERO1.
+           MOVE Numero2 TO RS-NUMERO2.
+           MOVE Resultado TO RS-RESULTADO.
+           MOVE WS-RAMA-ACTUAL TO RS-RAMA.
+           WRITE RESULTS-RECORD.
+
+       REGISTRAR-VARIANZA.
+           SUBTRACT Numero2 FROM Numero1 GIVING WS-DIFERENCIA.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Clave " FA-CLAVE " Numero1=" Numero1
+               " Numero2=" Numero2 " Diferencia=" WS-DIFERENCIA
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       REGISTRAR-NO-EMPAREJADO-A.
+           ADD 1 TO WS-TOTAL-NO-EMPAREJADOS.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Sin pareja en FILE-B: clave " FA-CLAVE
+               " valor=" FA-VALOR
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       REGISTRAR-NO-EMPAREJADO-B.
+           ADD 1 TO WS-TOTAL-NO-EMPAREJADOS.
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Sin pareja en FILE-A: clave " FB-CLAVE
+               " valor=" FB-VALOR
+               DELIMITED BY SIZE INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       MOSTRAR-ESTADISTICAS.
+           DISPLAY "Pares con Numero1 > Numero2: " WS-TOTAL-MAYOR.
+           DISPLAY "Pares con Numero1 = Numero2: " WS-TOTAL-IGUAL.
+           DISPLAY "Pares con Numero1 < Numero2: " WS-TOTAL-MENOR.
+           DISPLAY "Claves sin pareja: " WS-TOTAL-NO-EMPAREJADOS.
+       END PROGRAM CONDICIONALES.
