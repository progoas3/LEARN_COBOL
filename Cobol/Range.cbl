@@ -7,19 +7,136 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RANGE.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS A-G IS "A" THRU "G".
-           CLASS A-G-LOWER IS "a" THRU "g".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "data/range-rangos.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CODE-FILE ASSIGN TO "data/range-codigos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PASS-FILE ASSIGN TO "data/range-pass.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FAIL-FILE ASSIGN TO "data/range-fail.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CFG-NOMBRE PIC X(10).
+           05 CFG-DESDE PIC X.
+           05 CFG-HASTA PIC X.
+
+       FD  CODE-FILE.
+       01  CODE-RECORD.
+           05 CODE-VALOR PIC X.
+
+       FD  PASS-FILE.
+       01  PASS-RECORD.
+           05 PASS-VALOR PIC X.
+           05 PASS-RANGO PIC X(10).
+
+       FD  FAIL-FILE.
+       01  FAIL-RECORD.
+           05 FAIL-VALOR PIC X.
+           05 FAIL-MOTIVO PIC X(40).
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
        WORKING-STORAGE SECTION.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
            01 Valor PIC X VALUE "c".
+           01 WS-FIN-CONFIG PIC X VALUE "N".
+               88 FIN-CONFIG VALUE "S".
+           01 WS-FIN-CODIGOS PIC X VALUE "N".
+               88 FIN-CODIGOS VALUE "S".
+           01 WS-NUM-RANGOS PIC 99 VALUE ZERO.
+           01 WS-TABLA-RANGOS.
+               05 WS-RANGO OCCURS 10 TIMES INDEXED BY WS-IDX.
+                   10 WS-RANGO-NOMBRE PIC X(10).
+                   10 WS-RANGO-DESDE PIC X.
+                   10 WS-RANGO-HASTA PIC X.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           IF Valor IS A-G OR Valor IS A-G-LOWER THEN
-               DISPLAY Valor
-           ELSE
-               DISPLAY "El valor no esta"
+           PERFORM CARGAR-RANGOS.
+           PERFORM VALIDAR-LOTE-CODIGOS.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
            END-IF.
+           MOVE "RANGE" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       CARGAR-RANGOS.
+           OPEN INPUT CONFIG-FILE.
+           PERFORM UNTIL FIN-CONFIG
+               READ CONFIG-FILE
+                   AT END SET FIN-CONFIG TO TRUE
+                   NOT AT END
+                       IF WS-NUM-RANGOS >= 10 THEN
+                           DISPLAY "CARGAR-RANGOS: limite de 10 "
+                               "rangos excedido, se ignora el resto."
+                           SET FIN-CONFIG TO TRUE
+                       ELSE
+                           ADD 1 TO WS-NUM-RANGOS
+                           MOVE CFG-NOMBRE TO
+                               WS-RANGO-NOMBRE(WS-NUM-RANGOS)
+                           MOVE CFG-DESDE TO
+                               WS-RANGO-DESDE(WS-NUM-RANGOS)
+                           MOVE CFG-HASTA TO
+                               WS-RANGO-HASTA(WS-NUM-RANGOS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONFIG-FILE.
+
+       VALIDAR-LOTE-CODIGOS.
+           OPEN INPUT CODE-FILE.
+           OPEN OUTPUT PASS-FILE.
+           OPEN OUTPUT FAIL-FILE.
+           READ CODE-FILE
+               AT END SET FIN-CODIGOS TO TRUE
+           END-READ.
+           PERFORM UNTIL FIN-CODIGOS
+               MOVE CODE-VALOR TO Valor
+               PERFORM VALIDAR-VALOR
+               READ CODE-FILE
+                   AT END SET FIN-CODIGOS TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE CODE-FILE.
+           CLOSE PASS-FILE.
+           CLOSE FAIL-FILE.
+
+       VALIDAR-VALOR.
+           SET WS-IDX TO 1.
+           SEARCH WS-RANGO
+               AT END
+                   PERFORM REGISTRAR-VALOR-SIN-RANGO
+               WHEN WS-IDX > WS-NUM-RANGOS
+                   PERFORM REGISTRAR-VALOR-SIN-RANGO
+               WHEN Valor >= WS-RANGO-DESDE(WS-IDX)
+                       AND Valor <= WS-RANGO-HASTA(WS-IDX)
+                   MOVE Valor TO PASS-VALOR
+                   MOVE WS-RANGO-NOMBRE(WS-IDX) TO PASS-RANGO
+                   WRITE PASS-RECORD
+           END-SEARCH.
+
+       REGISTRAR-VALOR-SIN-RANGO.
+           MOVE Valor TO FAIL-VALOR.
+           STRING "No coincide con ningun rango configurado"
+               DELIMITED BY SIZE INTO FAIL-MOTIVO.
+           WRITE FAIL-RECORD.
        END PROGRAM RANGE.
