@@ -5,29 +5,240 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. FIRSTPROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "data/first-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-NOMBRE
+               FILE STATUS IS WS-ESTADO-MAESTRO.
+           SELECT CHANGE-LOG-FILE ASSIGN TO "data/first-cambios.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LOG.
+           SELECT BATCH-FILE ASSIGN TO "data/first-lote.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "data/first-except.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MODE-FILE ASSIGN TO "data/first-modo.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-MODO.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-RECORD.
+           COPY PERSONA REPLACING CAMPO-NOMBRE BY CM-NOMBRE
+                                   CAMPO-APELLIDO BY CM-APELLIDO
+                                   CAMPO-EDAD BY CM-EDAD.
+
+       FD  CHANGE-LOG-FILE.
+       01  CHANGE-LOG-RECORD.
+           05 CL-FECHA-HORA PIC X(15).
+           05 CL-NOMBRE-ORIGINAL PIC X(15).
+           05 CL-APELLIDO-ORIGINAL PIC X(15).
+           05 CL-EDAD-ORIGINAL PIC 9(2).
+           05 CL-NOMBRE-CORREGIDO PIC X(15).
+           05 CL-APELLIDO-CORREGIDO PIC X(15).
+           05 CL-EDAD-CORREGIDA PIC 9(2).
+
+       FD  BATCH-FILE.
+       01  BATCH-RECORD.
+           05 BR-NOMBRE PIC X(15).
+           05 BR-APELLIDO PIC X(15).
+           05 BR-EDAD PIC 9(2).
+           05 BR-APLICAR-CORRECCION PIC X.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 ER-VALOR-ENTRADO PIC X(30).
+           05 ER-CAMPO PIC X(9).
+           05 ER-MOTIVO PIC X(40).
+
+       FD  MODE-FILE.
+       01  MODE-RECORD.
+           05 MR-MODO-LOTE PIC X.
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
        WORKING-STORAGE SECTION.
-           01 Nombre PIC X(6) VALUE SPACES.
-           01 Apellido PIC X(7) VALUE SPACES.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
+           01 Nombre PIC X(15) VALUE SPACES.
+           01 Apellido PIC X(15) VALUE SPACES.
            01 Edad PIC 9(2) VALUE ZEROS.
+           01 EDAD-MINIMA CONSTANT AS 16.
+           01 EDAD-MAXIMA CONSTANT AS 100.
+           01 Nombre-Original PIC X(15) VALUE SPACES.
+           01 Apellido-Original PIC X(15) VALUE SPACES.
+           01 Edad-Original PIC 9(2) VALUE ZEROS.
+           01 WS-FECHA-HORA PIC X(15) VALUE SPACES.
+           01 WS-ESTADO-MAESTRO PIC XX VALUE "00".
+               88 MAESTRO-OK VALUE "00".
+               88 MAESTRO-NO-ENCONTRADO VALUE "23".
+           01 WS-ESTADO-LOG PIC XX VALUE "00".
+               88 LOG-OK VALUE "00".
+           01 WS-ESTADO-MODO PIC XX VALUE "00".
+               88 MODO-FILE-OK VALUE "00".
+           01 WS-MODO-LOTE PIC X VALUE "N".
+               88 MODO-LOTE VALUE "S".
+           01 WS-FIN-LOTE PIC X VALUE "N".
+               88 FIN-LOTE VALUE "S".
+           01 WS-NOMBRE-ENTRADA PIC X(30) VALUE SPACES.
+           01 WS-APELLIDO-ENTRADA PIC X(30) VALUE SPACES.
+           01 WS-APLICAR-CORRECCION PIC X VALUE "N".
+               88 APLICAR-CORRECCION VALUE "S".
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O CUSTOMER-MASTER.
+           IF NOT MAESTRO-OK THEN
+               CLOSE CUSTOMER-MASTER
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF.
+           OPEN EXTEND CHANGE-LOG-FILE.
+           IF NOT LOG-OK THEN
+               OPEN OUTPUT CHANGE-LOG-FILE
+               CLOSE CHANGE-LOG-FILE
+               OPEN EXTEND CHANGE-LOG-FILE
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM CARGAR-MODO-LOTE.
+           IF MODO-LOTE THEN
+               PERFORM PROCESAR-LOTE
+           ELSE
+               PERFORM SolicitarDatos
+               PERFORM MostrarDatos
+           END-IF.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE CHANGE-LOG-FILE.
+           CLOSE EXCEPTION-FILE.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       CARGAR-MODO-LOTE.
+           OPEN INPUT MODE-FILE.
+           IF MODO-FILE-OK THEN
+               READ MODE-FILE
+                   AT END
+                       DISPLAY "Procesar en modo lote (S/N):"
+                       ACCEPT WS-MODO-LOTE
+                   NOT AT END
+                       MOVE MR-MODO-LOTE TO WS-MODO-LOTE
+               END-READ
+               CLOSE MODE-FILE
+           ELSE
+               DISPLAY "Procesar en modo lote (S/N):"
+               ACCEPT WS-MODO-LOTE
+           END-IF.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "FIRSTPROGRAM" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       PROCESAR-LOTE.
+           OPEN INPUT BATCH-FILE.
+           READ BATCH-FILE
+               AT END SET FIN-LOTE TO TRUE
+           END-READ.
+           PERFORM UNTIL FIN-LOTE
+               MOVE BR-NOMBRE TO Nombre
+               MOVE BR-APELLIDO TO Apellido
+               MOVE BR-EDAD TO Edad
+               MOVE BR-APLICAR-CORRECCION TO WS-APLICAR-CORRECCION
+               PERFORM MostrarDatos
+               READ BATCH-FILE
+                   AT END SET FIN-LOTE TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-FILE.
+
        SolicitarDatos.
            DISPLAY "Introduce tu Nombre:".
-           ACCEPT Nombre.
+           ACCEPT WS-NOMBRE-ENTRADA.
+           MOVE WS-NOMBRE-ENTRADA TO Nombre.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NOMBRE-ENTRADA)) >
+                   FUNCTION LENGTH(Nombre) THEN
+               MOVE WS-NOMBRE-ENTRADA TO ER-VALOR-ENTRADO
+               MOVE "Nombre" TO ER-CAMPO
+               MOVE "Valor truncado al tamano del campo" TO ER-MOTIVO
+               WRITE EXCEPTION-RECORD
+           END-IF.
            DISPLAY "Introduce tu Apellido:".
-           ACCEPT Apellido.
+           ACCEPT WS-APELLIDO-ENTRADA.
+           MOVE WS-APELLIDO-ENTRADA TO Apellido.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-APELLIDO-ENTRADA)) >
+                   FUNCTION LENGTH(Apellido) THEN
+               MOVE WS-APELLIDO-ENTRADA TO ER-VALOR-ENTRADO
+               MOVE "Apellido" TO ER-CAMPO
+               MOVE "Valor truncado al tamano del campo" TO ER-MOTIVO
+               WRITE EXCEPTION-RECORD
+           END-IF.
+           PERFORM SolicitarEdad.
+           DISPLAY "Aplicar correccion de datos (S/N):".
+           ACCEPT WS-APLICAR-CORRECCION.
+
+       SolicitarEdad.
            DISPLAY "Introduce tu Edad:".
            ACCEPT Edad.
+           IF Edad < EDAD-MINIMA OR Edad > EDAD-MAXIMA THEN
+               DISPLAY "Edad fuera de rango (16-100). Intenta de nuevo."
+               PERFORM SolicitarEdad
+           END-IF.
 
        MostrarDatos.
            DISPLAY "Hola ", Nombre, SPACES, Apellido, "veo que tienes ",
            Edad, " Años".
-           MOVE "Simon" TO Nombre.
-           MOVE "Bolivar" TO Apellido.
-           MOVE 56 TO Edad.
-           DISPLAY "Pues ahora te llamaras " Nombre SPACE Apellido
-           " y tendras " Edad " Años".
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           MOVE Nombre TO Nombre-Original.
+           MOVE Apellido TO Apellido-Original.
+           MOVE Edad TO Edad-Original.
+           IF APLICAR-CORRECCION THEN
+               MOVE "Simon" TO Nombre
+               MOVE "Bolivar" TO Apellido
+               MOVE 56 TO Edad
+               DISPLAY "Pues ahora te llamaras " Nombre SPACE Apellido
+                   " y tendras " Edad " Años"
+               PERFORM REGISTRAR-CORRECCION
+           ELSE
+               DISPLAY "Se conservan los datos originales."
+           END-IF.
+           PERFORM ACTUALIZAR-MAESTRO.
+
+       REGISTRAR-CORRECCION.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-FECHA-HORA.
+           MOVE WS-FECHA-HORA TO CL-FECHA-HORA.
+           MOVE Nombre-Original TO CL-NOMBRE-ORIGINAL.
+           MOVE Apellido-Original TO CL-APELLIDO-ORIGINAL.
+           MOVE Edad-Original TO CL-EDAD-ORIGINAL.
+           MOVE Nombre TO CL-NOMBRE-CORREGIDO.
+           MOVE Apellido TO CL-APELLIDO-CORREGIDO.
+           MOVE Edad TO CL-EDAD-CORREGIDA.
+           WRITE CHANGE-LOG-RECORD.
+
+       ACTUALIZAR-MAESTRO.
+           MOVE Nombre TO CM-NOMBRE.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE Apellido TO CM-APELLIDO
+                   MOVE Edad TO CM-EDAD
+                   WRITE CUSTOMER-RECORD
+                   DISPLAY "Cliente nuevo registrado: " Nombre
+               NOT INVALID KEY
+                   DISPLAY "Cliente existente: " CM-NOMBRE SPACE
+                       CM-APELLIDO SPACE CM-EDAD
+           END-READ.
+       END PROGRAM FIRSTPROGRAM.
