@@ -6,19 +6,187 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OnSizeError.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "data/onsize-trans.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "data/onsize-except.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-EXCEPT.
+           SELECT SIZE-ERROR-LOG ASSIGN TO "data/onsize-sizeerr.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-LOG.
+           SELECT GOOD-TRANS-FILE ASSIGN TO "data/onsize-buenas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-BUENAS.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/onsize.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CKPT.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-QTY PIC 9(5).
+           05 TR-PRICE PIC 9(5)V99.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EX-QTY PIC 9(5).
+           05 EX-PRICE PIC 9(5)V99.
+           05 EX-MOTIVO PIC X(30).
+
+       FD  SIZE-ERROR-LOG.
+       01  SIZE-ERROR-LOG-RECORD.
+           05 SL-FECHA-HORA PIC X(15).
+           05 SL-QTY PIC 9(5).
+           05 SL-PRICE PIC 9(5)V99.
+
+       FD  GOOD-TRANS-FILE.
+       01  GOOD-TRANS-RECORD.
+           05 GT-QTY PIC 9(5).
+           05 GT-PRICE PIC 9(5)V99.
+           05 GT-EXTENDED-AMOUNT PIC 9(7)V99.
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-REGISTROS-PROCESADOS PIC 9(6).
+
        WORKING-STORAGE SECTION.
-       77 Numero1 PIC 999 VALUE 2.
-       77 Numero2 PIC 999 VALUE 1.
-       77 Resultado PIC 999 VALUE ZEROS.
-       77 ResultadoGrande PIC 99999 VALUE ZEROS.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
+           01 WS-ESTADO-CKPT PIC XX VALUE "00".
+               88 CKPT-OK VALUE "00".
+           01 WS-ESTADO-EXCEPT PIC XX VALUE "00".
+               88 EXCEPT-OK VALUE "00".
+           01 WS-ESTADO-BUENAS PIC XX VALUE "00".
+               88 BUENAS-OK VALUE "00".
+           01 WS-CKPT-FILENAME PIC X(30)
+               VALUE "data/onsize.ckpt".
+           01 WS-REGISTROS-A-OMITIR PIC 9(6) VALUE ZERO.
+           01 WS-REGISTROS-LEIDOS PIC 9(6) VALUE ZERO.
+       77 QTY PIC 9(5) VALUE ZEROS.
+       77 PRICE PIC 9(5)V99 VALUE ZEROS.
+       77 EXTENDED-AMOUNT PIC 9(7)V99 VALUE ZEROS.
+           01 WS-FIN-ARCHIVO PIC X VALUE "N".
+               88 FIN-ARCHIVO VALUE "S".
+           01 WS-FECHA-HORA PIC X(15) VALUE SPACES.
+           01 WS-ESTADO-LOG PIC XX VALUE "00".
+               88 LOG-OK VALUE "00".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           COMPUTE Resultado = Numero1 * Numero2
-               ON SIZE ERROR COMPUTE ResultadoGrande = Numero1 * Numero2
-               DISPLAY ResultadoGrande
-               NOT ON SIZE ERROR DISPLAY Resultado
+           PERFORM CARGAR-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           IF WS-REGISTROS-A-OMITIR > ZERO THEN
+               OPEN EXTEND EXCEPTION-FILE
+               IF NOT EXCEPT-OK THEN
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND GOOD-TRANS-FILE
+               IF NOT BUENAS-OK THEN
+                   OPEN OUTPUT GOOD-TRANS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT GOOD-TRANS-FILE
+           END-IF.
+           OPEN EXTEND SIZE-ERROR-LOG.
+           IF NOT LOG-OK THEN
+               OPEN OUTPUT SIZE-ERROR-LOG
+               CLOSE SIZE-ERROR-LOG
+               OPEN EXTEND SIZE-ERROR-LOG
+           END-IF.
+           READ TRANS-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+           END-READ.
+           PERFORM VARYING WS-REGISTROS-LEIDOS FROM 1 BY 1
+                   UNTIL FIN-ARCHIVO
+                       OR WS-REGISTROS-LEIDOS > WS-REGISTROS-A-OMITIR
+               READ TRANS-FILE
+                   AT END SET FIN-ARCHIVO TO TRUE
+               END-READ
+           END-PERFORM.
+           PERFORM PROCESAR-LINEA-FACTURA UNTIL FIN-ARCHIVO.
+           CLOSE TRANS-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE GOOD-TRANS-FILE.
+           CLOSE SIZE-ERROR-LOG.
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       CARGAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-OK THEN
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-REGISTROS-A-OMITIR
+                   NOT AT END
+                       MOVE CKPT-REGISTROS-PROCESADOS
+                           TO WS-REGISTROS-A-OMITIR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-REGISTROS-A-OMITIR
+           END-IF.
+
+       REGISTRAR-CHECKPOINT.
+           MOVE WS-REGISTROS-LEIDOS TO CKPT-REGISTROS-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "ONSIZEERROR" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       PROCESAR-LINEA-FACTURA.
+           MOVE TR-QTY TO QTY.
+           MOVE TR-PRICE TO PRICE.
+           COMPUTE EXTENDED-AMOUNT = QTY * PRICE
+               ON SIZE ERROR
+                   PERFORM REGISTRAR-EXCEPCION
+                   PERFORM REGISTRAR-ERROR-TAMANO
+               NOT ON SIZE ERROR
+                   DISPLAY "Importe extendido: " EXTENDED-AMOUNT
+                   PERFORM REGISTRAR-TRANSACCION-BUENA
            END-COMPUTE.
+           PERFORM REGISTRAR-CHECKPOINT.
+           ADD 1 TO WS-REGISTROS-LEIDOS.
+           READ TRANS-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+           END-READ.
+
+       REGISTRAR-TRANSACCION-BUENA.
+           MOVE QTY TO GT-QTY.
+           MOVE PRICE TO GT-PRICE.
+           MOVE EXTENDED-AMOUNT TO GT-EXTENDED-AMOUNT.
+           WRITE GOOD-TRANS-RECORD.
+
+       REGISTRAR-EXCEPCION.
+           MOVE QTY TO EX-QTY.
+           MOVE PRICE TO EX-PRICE.
+           MOVE "EXTENDED-AMOUNT desbordado" TO EX-MOTIVO.
+           WRITE EXCEPTION-RECORD.
 
+       REGISTRAR-ERROR-TAMANO.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-FECHA-HORA.
+           MOVE WS-FECHA-HORA TO SL-FECHA-HORA.
+           MOVE QTY TO SL-QTY.
+           MOVE PRICE TO SL-PRICE.
+           WRITE SIZE-ERROR-LOG-RECORD.
        END PROGRAM OnSizeError.
