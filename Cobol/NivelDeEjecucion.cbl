@@ -6,13 +6,68 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NivelDeEjecucion.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USUARIO-MASTER ASSIGN TO "data/nivel-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-TELEFONOP
+               FILE STATUS IS WS-ESTADO-MAESTRO.
+           SELECT REPORT-FILE ASSIGN TO "data/nivel-contactos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATCH-FILE ASSIGN TO "data/nivel-lote.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MODE-FILE ASSIGN TO "data/nivel-modo.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-MODO.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
        DATA DIVISION.
        FILE SECTION.
+       FD  USUARIO-MASTER.
+       01  USUARIO-RECORD.
+           05 UM-TELEFONOP PIC X(9).
+           COPY PERSONA REPLACING CAMPO-NOMBRE BY UM-NOMBRE
+                                   CAMPO-APELLIDO BY UM-APELLIDO
+                                   CAMPO-EDAD BY UM-EDAD.
+           05 UM-TELEFONOE PIC X(9).
+           05 UM-TELEFONOGUARDIAN PIC X(9).
+           05 UM-EMAIL PIC X(30).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD.
+           05 RPT-TELEFONOP PIC X(9).
+           05 RPT-NOMBRE PIC X(15).
+           05 RPT-APELLIDO PIC X(15).
+           05 RPT-MOTIVO PIC X(40).
+
+       FD  BATCH-FILE.
+       01  BATCH-USUARIO-RECORD.
+           05 BU-TELEFONOP PIC X(9).
+           05 BU-NOMBRE PIC X(15).
+           05 BU-APELLIDO PIC X(15).
+           05 BU-EDAD PIC 9(2).
+           05 BU-TELEFONOE PIC X(9).
+           05 BU-TELEFONOGUARDIAN PIC X(9).
+           05 BU-EMAIL PIC X(30).
+
+       FD  MODE-FILE.
+       01  MODE-RECORD.
+           05 MR-MODO-LOTE PIC X.
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
        WORKING-STORAGE SECTION.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
       *> Proposito general del 1 al 49
       *> Proposito especial 66, 77 y 88
        01 Edad PIC 9(2) VALUES ZEROS.
-           88 Joven VALUE 1 THRU 39.
+           88 Menor VALUE 1 THRU 17.
+           88 Joven VALUE 18 THRU 39.
            88 Maduro VALUE 40 THRU 65.
            88 Anciano VALUE 66 THRU 100.
        01 Usuario.
@@ -20,25 +75,256 @@
            05 Apellido PIC X(15) VALUE SPACES.
            05 Telefonos.
                10 TelefonoP PIC X(9) VALUE SPACES.
-               10 TelefonoE PIC X(9) VALUE "SPACES".
+               10 TelefonoE PIC X(9) VALUE SPACES.
+               10 TelefonoGuardian PIC X(9) VALUE SPACES.
+           05 Email PIC X(30) VALUE SPACES.
+
+           01 WS-ESTADO-MAESTRO PIC XX VALUE "00".
+               88 MAESTRO-OK VALUE "00".
+               88 MAESTRO-NO-ENCONTRADO VALUE "23".
+           01 WS-OPCION PIC 9 VALUE ZERO.
+           01 WS-TOTAL-SIN-CONTACTO PIC 9(6) VALUE ZERO.
+           01 WS-CONTACTO-INCOMPLETO PIC X VALUE "N".
+               88 CONTACTO-INCOMPLETO VALUE "S".
+           01 WS-ESTADO-MODO PIC XX VALUE "00".
+               88 MODO-FILE-OK VALUE "00".
+           01 WS-MODO-LOTE PIC X VALUE "N".
+               88 MODO-LOTE VALUE "S".
+           01 WS-FIN-LOTE PIC X VALUE "N".
+               88 FIN-LOTE VALUE "S".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN I-O USUARIO-MASTER.
+           IF NOT MAESTRO-OK THEN
+               CLOSE USUARIO-MASTER
+               OPEN OUTPUT USUARIO-MASTER
+               CLOSE USUARIO-MASTER
+               OPEN I-O USUARIO-MASTER
+           END-IF.
+           PERFORM CARGAR-MODO-LOTE.
+           IF MODO-LOTE THEN
+               PERFORM PROCESAR-LOTE-USUARIOS
+           ELSE
+               PERFORM MOSTRAR-MENU UNTIL WS-OPCION = 9
+           END-IF.
+           CLOSE USUARIO-MASTER.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       CARGAR-MODO-LOTE.
+           OPEN INPUT MODE-FILE.
+           IF MODO-FILE-OK THEN
+               READ MODE-FILE
+                   AT END
+                       DISPLAY "Procesar en modo lote (S/N):"
+                       ACCEPT WS-MODO-LOTE
+                   NOT AT END
+                       MOVE MR-MODO-LOTE TO WS-MODO-LOTE
+               END-READ
+               CLOSE MODE-FILE
+           ELSE
+               DISPLAY "Procesar en modo lote (S/N):"
+               ACCEPT WS-MODO-LOTE
+           END-IF.
+
+       PROCESAR-LOTE-USUARIOS.
+           OPEN INPUT BATCH-FILE.
+           READ BATCH-FILE
+               AT END SET FIN-LOTE TO TRUE
+           END-READ.
+           PERFORM UNTIL FIN-LOTE
+               MOVE BU-TELEFONOP TO TelefonoP
+               MOVE BU-NOMBRE TO Nombre
+               MOVE BU-APELLIDO TO Apellido
+               MOVE BU-EDAD TO Edad
+               MOVE BU-TELEFONOE TO TelefonoE
+               MOVE BU-TELEFONOGUARDIAN TO TelefonoGuardian
+               MOVE BU-EMAIL TO Email
+               PERFORM CLASIFICAR-EDAD
+               PERFORM GRABAR-USUARIO
+               READ BATCH-FILE
+                   AT END SET FIN-LOTE TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-FILE.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "NIVELDEEJECUCION" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       MOSTRAR-MENU.
+           DISPLAY "1-Agregar 2-Consultar 3-Actualizar "
+               "4-Eliminar 5-Reporte contactos 9-Salir".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1 PERFORM AGREGAR-USUARIO
+               WHEN 2 PERFORM CONSULTAR-USUARIO
+               WHEN 3 PERFORM ACTUALIZAR-USUARIO
+               WHEN 4 PERFORM ELIMINAR-USUARIO
+               WHEN 5 PERFORM REPORTE-COMPLETITUD
+               WHEN 9 CONTINUE
+               WHEN OTHER DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       SOLICITAR-DATOS-USUARIO.
+           MOVE SPACES TO TelefonoGuardian.
+           PERFORM SOLICITAR-EDAD.
+           PERFORM SOLICITAR-TELEFONOP.
+           DISPLAY "Nombre: ".
+           ACCEPT Nombre.
+           DISPLAY "Apellido: ".
+           ACCEPT Apellido.
+           DISPLAY "Telefono secundario (opcional): ".
+           ACCEPT TelefonoE.
+           DISPLAY "Correo electronico (opcional): ".
+           ACCEPT Email.
+           PERFORM CLASIFICAR-EDAD.
+
+       SOLICITAR-EDAD.
            DISPLAY "Introduce tu edad: ".
            ACCEPT Edad.
+           IF Edad < 1 OR Edad > 100 THEN
+               DISPLAY "Edad fuera de rango (1-100). Intenta de nuevo."
+               PERFORM SOLICITAR-EDAD
+           END-IF.
+
+       SOLICITAR-TELEFONOP.
+           DISPLAY "Telefono principal: ".
            ACCEPT TelefonoP.
+           IF TelefonoP = SPACES OR TelefonoP NOT NUMERIC THEN
+               DISPLAY "Telefono invalido. Debe tener 9 digitos "
+                   "numericos. Intenta de nuevo."
+               PERFORM SOLICITAR-TELEFONOP
+           END-IF.
 
+       CLASIFICAR-EDAD.
+           IF Menor THEN
+               DISPLAY "Es Menor de edad. " WITH NO ADVANCING
+               IF NOT MODO-LOTE THEN
+                   DISPLAY "Telefono de acudiente: "
+                   ACCEPT TelefonoGuardian
+               END-IF
+           END-IF
            IF Joven THEN
                DISPLAY "Eres Joven. " WITH NO ADVANCING
                DISPLAY Telefonos
            END-IF
-
            IF Maduro THEN
                DISPLAY "Eres Maduro. " WITH NO ADVANCING
                DISPLAY TelefonoP
            END-IF
-
            IF Anciano THEN
                DISPLAY "Eres Anciano. " WITH NO ADVANCING
                DISPLAY TelefonoP
            END-IF.
+
+       AGREGAR-USUARIO.
+           PERFORM SOLICITAR-DATOS-USUARIO.
+           PERFORM GRABAR-USUARIO.
+
+       GRABAR-USUARIO.
+           MOVE TelefonoP TO UM-TELEFONOP.
+           MOVE Nombre TO UM-NOMBRE.
+           MOVE Apellido TO UM-APELLIDO.
+           MOVE Edad TO UM-EDAD.
+           MOVE TelefonoE TO UM-TELEFONOE.
+           MOVE TelefonoGuardian TO UM-TELEFONOGUARDIAN.
+           MOVE Email TO UM-EMAIL.
+           WRITE USUARIO-RECORD
+               INVALID KEY
+                   DISPLAY "Ya existe un usuario con ese telefono."
+           END-WRITE.
+
+       CONSULTAR-USUARIO.
+           DISPLAY "Telefono a consultar: ".
+           ACCEPT TelefonoP.
+           MOVE TelefonoP TO UM-TELEFONOP.
+           READ USUARIO-MASTER
+               INVALID KEY
+                   DISPLAY "Usuario no encontrado."
+               NOT INVALID KEY
+                   DISPLAY UM-NOMBRE SPACE UM-APELLIDO SPACE
+                       UM-EDAD SPACE UM-TELEFONOE SPACE UM-EMAIL
+           END-READ.
+
+       ACTUALIZAR-USUARIO.
+           DISPLAY "Telefono a actualizar: ".
+           ACCEPT TelefonoP.
+           MOVE TelefonoP TO UM-TELEFONOP.
+           READ USUARIO-MASTER
+               INVALID KEY
+                   DISPLAY "Usuario no encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Nuevo nombre: "
+                   ACCEPT UM-NOMBRE
+                   DISPLAY "Nuevo apellido: "
+                   ACCEPT UM-APELLIDO
+                   DISPLAY "Nuevo correo: "
+                   ACCEPT UM-EMAIL
+                   REWRITE USUARIO-RECORD
+           END-READ.
+
+       ELIMINAR-USUARIO.
+           DISPLAY "Telefono a eliminar: ".
+           ACCEPT TelefonoP.
+           MOVE TelefonoP TO UM-TELEFONOP.
+           READ USUARIO-MASTER
+               INVALID KEY
+                   DISPLAY "Usuario no encontrado."
+               NOT INVALID KEY
+                   DELETE USUARIO-MASTER
+                       INVALID KEY
+                           DISPLAY "No se pudo eliminar."
+                   END-DELETE
+           END-READ.
+
+       REPORTE-COMPLETITUD.
+           MOVE ZERO TO WS-TOTAL-SIN-CONTACTO.
+           CLOSE USUARIO-MASTER.
+           OPEN INPUT USUARIO-MASTER.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM UNTIL MAESTRO-NO-ENCONTRADO
+               READ USUARIO-MASTER NEXT RECORD
+                   AT END SET MAESTRO-NO-ENCONTRADO TO TRUE
+                   NOT AT END PERFORM VALIDAR-CONTACTO
+               END-READ
+           END-PERFORM.
+           CLOSE REPORT-FILE.
+           CLOSE USUARIO-MASTER.
+           OPEN I-O USUARIO-MASTER.
+           DISPLAY "Usuarios con contacto incompleto: "
+               WS-TOTAL-SIN-CONTACTO.
+
+       VALIDAR-CONTACTO.
+           MOVE "N" TO WS-CONTACTO-INCOMPLETO.
+           IF UM-TELEFONOP = SPACES
+                   OR UM-TELEFONOP NOT NUMERIC THEN
+               MOVE UM-TELEFONOP TO RPT-TELEFONOP
+               MOVE UM-NOMBRE TO RPT-NOMBRE
+               MOVE UM-APELLIDO TO RPT-APELLIDO
+               MOVE "Telefono principal invalido o ausente" TO
+                   RPT-MOTIVO
+               WRITE REPORT-RECORD
+               SET CONTACTO-INCOMPLETO TO TRUE
+           END-IF.
+           IF UM-EMAIL = SPACES THEN
+               MOVE UM-TELEFONOP TO RPT-TELEFONOP
+               MOVE UM-NOMBRE TO RPT-NOMBRE
+               MOVE UM-APELLIDO TO RPT-APELLIDO
+               MOVE "Correo electronico ausente" TO RPT-MOTIVO
+               WRITE REPORT-RECORD
+               SET CONTACTO-INCOMPLETO TO TRUE
+           END-IF.
+           IF CONTACTO-INCOMPLETO THEN
+               ADD 1 TO WS-TOTAL-SIN-CONTACTO
+           END-IF.
        END PROGRAM NivelDeEjecucion.
