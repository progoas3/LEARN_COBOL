@@ -17,13 +17,78 @@
                                    ANGULAR-IZQUIERDA 175.
 
            INPUT-OUTPUT SECTION.
-
+           FILE-CONTROL.
+               SELECT TRANS-FILE ASSIGN TO "data/prueba-trans.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT RESULT-FILE ASSIGN TO "data/prueba-result.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO "data/prueba-except.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT SIZE-ERROR-FILE ASSIGN TO "data/prueba-error.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CONFIG-MONEDA-FILE ASSIGN TO
+                       "data/prueba-monedas.cfg"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT FORMATO-FILE ASSIGN TO
+                       "data/prueba-formato.cfg"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ESTADO-FORMATO.
+               SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ESTADO-HIST.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TR-NUMERO1 PIC 99.
+           05 TR-NUMERO2 PIC 99.
+           05 TR-NUMERO3 PIC 999V99.
+           05 TR-MONEDA PIC X(3).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RR-NUMERO1 PIC 99.
+           05 RR-NUMERO2 PIC 99.
+           05 RR-NUMERO3 PIC 999V99.
+           05 RR-RESULTADO PIC 99.
+           05 RR-RESULTADO-DECIMAL PIC 9(2)V9(2).
+           05 RR-MONEDA PIC X(3).
+           05 RR-RESULTADO-CONVERTIDO PIC 9(8)V9(4).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 ER-NUMERO1 PIC 99.
+           05 ER-NUMERO2 PIC 99.
+           05 ER-NUMERO3 PIC 999V99.
+           05 ER-RESULTADO PIC 99.
+           05 ER-MOTIVO PIC X(30).
+           05 ER-MONEDA PIC X(3).
+
+       FD  SIZE-ERROR-FILE.
+       01  SIZE-ERROR-RECORD.
+           05 SE-NUMERO1 PIC 99.
+           05 SE-NUMERO2 PIC 99.
+           05 SE-NUMERO3 PIC 999V99.
+           05 SE-OPERACION PIC X(12).
+           05 SE-MONEDA PIC X(3).
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
+       FD  CONFIG-MONEDA-FILE.
+       01  CONFIG-MONEDA-RECORD.
+           05 CFGM-CODIGO PIC X(3).
+           05 CFGM-TASA PIC 9(3)V9(4).
+
+       FD  FORMATO-FILE.
+       01  FORMATO-RECORD.
+           05 FR-FORMATO PIC X(2).
 
        WORKING-STORAGE SECTION.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
            01 Numero1 PIC 99 VALUE 15.
            01 Numero2 PIC 99 VALUE 4.
            01 Resultado PIC 99 VALUE ZEROS.
@@ -33,22 +98,286 @@
            01 NumeroNegativo PIC S99 VALUE -98.
            01 TestDecimal PIC S9(2)V9(3) VALUE -58,311.
            01 ResultadoDecimal PIC 9(2)V9(2) VALUE 0.
+           01 LIMITE-INFERIOR-SIGNOS CONSTANT AS -50.
+           01 WS-FUERA-DE-RANGO PIC X VALUE "N".
+               88 FUERA-DE-RANGO VALUE "S".
+           01 WS-REPORTE-SIGNOS.
+               05 WS-SIGNO-NUMERO-NEGATIVO PIC X(8) VALUE SPACES.
+               05 WS-SIGNO-TEST-DECIMAL PIC X(8) VALUE SPACES.
+               05 WS-NUMERO-NEGATIVO-EDIT PIC ---9.
+               05 WS-TEST-DECIMAL-EDIT PIC -9(2),9(3).
+           01 WS-FIN-ARCHIVO PIC X VALUE "N".
+               88 FIN-ARCHIVO VALUE "S".
+           01 WS-TOTALES.
+               05 WS-TOTAL-REGISTROS PIC 9(6) VALUE ZEROS.
+               05 WS-TOTAL-RESULTADO PIC 9(8) VALUE ZEROS.
+               05 WS-TOTAL-RESULTADO-DECIMAL PIC 9(8)V9(2) VALUE ZEROS.
+               05 WS-TOTAL-EXCEPCIONES PIC 9(6) VALUE ZEROS.
+               05 WS-TOTAL-ERRORES-TAMANO PIC 9(6) VALUE ZEROS.
+               05 WS-TOTAL-CONVERTIDO PIC 9(10)V9(4) VALUE ZEROS.
+           01 Moneda PIC X(3) VALUE "USD".
+           01 WS-TASA-ACTUAL PIC 9(3)V9(4) VALUE 1.
+           01 ResultadoConvertido PIC 9(8)V9(4) VALUE ZEROS.
+           01 WS-NUM-MONEDAS PIC 99 VALUE ZERO.
+           01 WS-FIN-MONEDAS PIC X VALUE "N".
+               88 FIN-MONEDAS VALUE "S".
+           01 WS-TABLA-MONEDAS.
+               05 WS-MONEDA OCCURS 10 TIMES INDEXED BY WS-IDX-MONEDA.
+                   10 WS-MONEDA-CODIGO PIC X(3).
+                   10 WS-MONEDA-TASA PIC 9(3)V9(4).
+           01 WS-JOB-NAME PIC X(8) VALUE "LEARNJOB".
+           01 WS-STEP-NAME PIC X(8) VALUE "STEP0010".
+           01 WS-OPERACION-ACTUAL PIC X(12) VALUE SPACES.
+           01 WS-FORMATO-DECIMAL PIC X(2) VALUE "EU".
+               88 FORMATO-EUROPEO VALUE "EU".
+               88 FORMATO-US VALUE "US".
+           01 WS-ESTADO-FORMATO PIC XX VALUE "00".
+               88 FORMATO-FILE-OK VALUE "00".
+           01 WS-REPORTE.
+               05 WS-BORDE PIC X(40) VALUE ALL "-".
+               05 WS-TOTAL-REGISTROS-EDIT PIC Z(5)9.
+               05 WS-TOTAL-RESULTADO-EDIT PIC Z(7)9.
+               05 WS-TOTAL-DECIMAL-EDIT PIC Z(7)9,99.
+               05 WS-TOTAL-CONVERTIDO-EDIT PIC Z(9)9,9999.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *>   COMPUTE Resultado = Numero1 + Numero2.
-      *>   COMPUTE ResultadoDecimal = Numero1 / Numero2.
-      *> Prueba de suma
-           ADD Numero1 TO Numero2, Numero3.
-      *> Prueba de Resta
-           SUBTRACT Numero2 FROM Numero1, Numero3.
-      *> Prueba Multiplicacion
-           MULTIPLY Numero3 BY Numero1, Numero2.
-      *> Prueba DIVISION
-           DIVIDE Numero2 BY Numero3 GIVING ResultadoDecimal.
+           PERFORM INICIO-JOB.
+           PERFORM CARGAR-FORMATO-DECIMAL.
+           PERFORM CARGAR-MONEDAS.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT RESULT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT SIZE-ERROR-FILE.
+           READ TRANS-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+           END-READ.
+           PERFORM PROCESAR-TRANSACCION UNTIL FIN-ARCHIVO.
+           CLOSE TRANS-FILE.
+           CLOSE RESULT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE SIZE-ERROR-FILE.
        MOSTRAR-RESULTADO.
            DISPLAY Numero1.
            DISPLAY Numero2.
            DISPLAY Numero3.
            DISPLAY ResultadoDecimal.
-           STOP RUN.
+           PERFORM IMPRIMIR-REPORTE.
+           PERFORM REPORTE-SIGNOS.
+           PERFORM FIN-JOB.
+           GOBACK.
+
+       INICIO-JOB.
+           DISPLAY "JOB " WS-JOB-NAME " STEP " WS-STEP-NAME
+               " INICIADO".
+
+       FIN-JOB.
+           IF WS-TOTAL-ERRORES-TAMANO > ZERO THEN
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-TOTAL-EXCEPCIONES > ZERO THEN
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           DISPLAY "JOB " WS-JOB-NAME " STEP " WS-STEP-NAME
+               " FINALIZADO, RETURN-CODE=" RETURN-CODE.
+           PERFORM REGISTRAR-HISTORIAL.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "LEARN-COBOL" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           IF RETURN-CODE = 0 THEN
+               MOVE "OK" TO RH-RESULTADO
+           ELSE
+               MOVE "CON AVISOS" TO RH-RESULTADO
+           END-IF.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       CARGAR-FORMATO-DECIMAL.
+           OPEN INPUT FORMATO-FILE.
+           IF FORMATO-FILE-OK THEN
+               READ FORMATO-FILE
+                   NOT AT END
+                       MOVE FR-FORMATO TO WS-FORMATO-DECIMAL
+               END-READ
+               CLOSE FORMATO-FILE
+           END-IF.
+
+       CARGAR-MONEDAS.
+           OPEN INPUT CONFIG-MONEDA-FILE.
+           PERFORM UNTIL FIN-MONEDAS
+               READ CONFIG-MONEDA-FILE
+                   AT END SET FIN-MONEDAS TO TRUE
+                   NOT AT END
+                       IF WS-NUM-MONEDAS >= 10 THEN
+                           DISPLAY "CARGAR-MONEDAS: se excedio el "
+                               "maximo de 10 monedas, se ignoran "
+                               "las restantes."
+                           SET FIN-MONEDAS TO TRUE
+                       ELSE
+                           ADD 1 TO WS-NUM-MONEDAS
+                           MOVE CFGM-CODIGO TO
+                               WS-MONEDA-CODIGO(WS-NUM-MONEDAS)
+                           MOVE CFGM-TASA TO
+                               WS-MONEDA-TASA(WS-NUM-MONEDAS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONFIG-MONEDA-FILE.
+
+       BUSCAR-TASA.
+           SET WS-IDX-MONEDA TO 1.
+           SEARCH WS-MONEDA
+               AT END
+                   MOVE 1 TO WS-TASA-ACTUAL
+               WHEN WS-IDX-MONEDA > WS-NUM-MONEDAS
+                   MOVE 1 TO WS-TASA-ACTUAL
+               WHEN WS-MONEDA-CODIGO(WS-IDX-MONEDA) = Moneda
+                   MOVE WS-MONEDA-TASA(WS-IDX-MONEDA) TO WS-TASA-ACTUAL
+           END-SEARCH.
+
+       REPORTE-SIGNOS.
+           IF NumeroNegativo < ZERO THEN
+               MOVE "NEGATIVO" TO WS-SIGNO-NUMERO-NEGATIVO
+           ELSE
+               MOVE "POSITIVO" TO WS-SIGNO-NUMERO-NEGATIVO
+           END-IF.
+           IF TestDecimal < ZERO THEN
+               MOVE "NEGATIVO" TO WS-SIGNO-TEST-DECIMAL
+           ELSE
+               MOVE "POSITIVO" TO WS-SIGNO-TEST-DECIMAL
+           END-IF.
+           IF TestDecimal < LIMITE-INFERIOR-SIGNOS THEN
+               SET FUERA-DE-RANGO TO TRUE
+           ELSE
+               MOVE "N" TO WS-FUERA-DE-RANGO
+           END-IF.
+           MOVE NumeroNegativo TO WS-NUMERO-NEGATIVO-EDIT.
+           MOVE TestDecimal TO WS-TEST-DECIMAL-EDIT.
+           DISPLAY WS-BORDE.
+           DISPLAY ANGULAR-IZQUIERDA " NumeroNegativo : "
+               WS-NUMERO-NEGATIVO-EDIT " (" WS-SIGNO-NUMERO-NEGATIVO
+               ") " ANGULAR-DERECHA.
+           DISPLAY ANGULAR-IZQUIERDA " TestDecimal    : "
+               WS-TEST-DECIMAL-EDIT " (" WS-SIGNO-TEST-DECIMAL
+               ") " ANGULAR-DERECHA.
+           IF FUERA-DE-RANGO THEN
+               DISPLAY ANGULAR-IZQUIERDA
+                   " TestDecimal por debajo del limite permitido "
+                   ANGULAR-DERECHA
+           END-IF.
+           DISPLAY WS-BORDE.
+
+       IMPRIMIR-REPORTE.
+           MOVE WS-TOTAL-REGISTROS TO WS-TOTAL-REGISTROS-EDIT.
+           MOVE WS-TOTAL-RESULTADO TO WS-TOTAL-RESULTADO-EDIT.
+           MOVE WS-TOTAL-RESULTADO-DECIMAL TO WS-TOTAL-DECIMAL-EDIT.
+           MOVE WS-TOTAL-CONVERTIDO TO WS-TOTAL-CONVERTIDO-EDIT.
+           IF FORMATO-US THEN
+               INSPECT WS-TOTAL-DECIMAL-EDIT REPLACING ALL "," BY "."
+               INSPECT WS-TOTAL-CONVERTIDO-EDIT REPLACING ALL "," BY "."
+           END-IF.
+           DISPLAY WS-BORDE.
+           DISPLAY ANGULAR-IZQUIERDA " TOTAL REGISTROS    : "
+               WS-TOTAL-REGISTROS-EDIT " " ANGULAR-DERECHA.
+           DISPLAY ANGULAR-IZQUIERDA " TOTAL RESULTADO     : "
+               WS-TOTAL-RESULTADO-EDIT " " ANGULAR-DERECHA.
+           DISPLAY ANGULAR-IZQUIERDA " TOTAL RESULTADO DEC.: "
+               WS-TOTAL-DECIMAL-EDIT " " ANGULAR-DERECHA.
+           DISPLAY ANGULAR-IZQUIERDA " TOTAL CONVERTIDO USD: "
+               WS-TOTAL-CONVERTIDO-EDIT " " ANGULAR-DERECHA.
+           DISPLAY WS-BORDE.
+
+       PROCESAR-TRANSACCION.
+           MOVE TR-NUMERO1 TO Numero1.
+           MOVE TR-NUMERO2 TO Numero2.
+           MOVE TR-NUMERO3 TO Numero3.
+           MOVE TR-MONEDA TO Moneda.
+           PERFORM BUSCAR-TASA.
+           COMPUTE Resultado = Numero1 + Numero2
+               ON SIZE ERROR
+                   MOVE "COMPUTE" TO WS-OPERACION-ACTUAL
+                   PERFORM REGISTRAR-ERROR-TAMANO
+           END-COMPUTE.
+      *> Prueba de suma
+           ADD Numero1 TO Numero2, Numero3
+               ON SIZE ERROR
+                   MOVE "ADD" TO WS-OPERACION-ACTUAL
+                   PERFORM REGISTRAR-ERROR-TAMANO
+           END-ADD.
+      *> Prueba de Resta
+      *> Numero1/Numero3 son sin signo: un resultado negativo no
+      *> dispara ON SIZE ERROR (se guarda el valor absoluto), asi
+      *> que el signo perdido se detecta comparando los operandos
+      *> antes de restar.
+           IF Numero2 > Numero1 OR Numero2 > Numero3 THEN
+               MOVE "SUBTRACT" TO WS-OPERACION-ACTUAL
+               PERFORM REGISTRAR-ERROR-TAMANO
+           END-IF.
+           SUBTRACT Numero2 FROM Numero1, Numero3
+               ON SIZE ERROR
+                   MOVE "SUBTRACT" TO WS-OPERACION-ACTUAL
+                   PERFORM REGISTRAR-ERROR-TAMANO
+           END-SUBTRACT.
+      *> Prueba Multiplicacion
+           MULTIPLY Numero3 BY Numero1, Numero2
+               ON SIZE ERROR
+                   MOVE "MULTIPLY" TO WS-OPERACION-ACTUAL
+                   PERFORM REGISTRAR-ERROR-TAMANO
+           END-MULTIPLY.
+      *> Prueba DIVISION
+           DIVIDE Numero2 BY Numero3 GIVING ResultadoDecimal
+               ON SIZE ERROR
+                   MOVE "DIVIDE" TO WS-OPERACION-ACTUAL
+                   PERFORM REGISTRAR-ERROR-TAMANO
+           END-DIVIDE.
+
+           COMPUTE ResultadoConvertido ROUNDED =
+               (Resultado + ResultadoDecimal) * WS-TASA-ACTUAL.
+
+           IF Resultado > CIEN-CONSTANTE THEN
+               MOVE Numero1 TO ER-NUMERO1
+               MOVE Numero2 TO ER-NUMERO2
+               MOVE Numero3 TO ER-NUMERO3
+               MOVE Resultado TO ER-RESULTADO
+               MOVE "Resultado excede CIEN-CONSTANTE" TO ER-MOTIVO
+               MOVE Moneda TO ER-MONEDA
+               WRITE EXCEPTION-RECORD
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+           ELSE
+               MOVE Numero1 TO RR-NUMERO1
+               MOVE Numero2 TO RR-NUMERO2
+               MOVE Numero3 TO RR-NUMERO3
+               MOVE Resultado TO RR-RESULTADO
+               MOVE ResultadoDecimal TO RR-RESULTADO-DECIMAL
+               MOVE Moneda TO RR-MONEDA
+               MOVE ResultadoConvertido TO RR-RESULTADO-CONVERTIDO
+               WRITE RESULT-RECORD
+           END-IF.
+
+           ADD 1 TO WS-TOTAL-REGISTROS.
+           ADD Resultado TO WS-TOTAL-RESULTADO.
+           ADD ResultadoDecimal TO WS-TOTAL-RESULTADO-DECIMAL.
+           ADD ResultadoConvertido TO WS-TOTAL-CONVERTIDO.
+
+           READ TRANS-FILE
+               AT END SET FIN-ARCHIVO TO TRUE
+           END-READ.
+
+       REGISTRAR-ERROR-TAMANO.
+           MOVE TR-NUMERO1 TO SE-NUMERO1.
+           MOVE TR-NUMERO2 TO SE-NUMERO2.
+           MOVE TR-NUMERO3 TO SE-NUMERO3.
+           MOVE WS-OPERACION-ACTUAL TO SE-OPERACION.
+           MOVE Moneda TO SE-MONEDA.
+           WRITE SIZE-ERROR-RECORD.
+           ADD 1 TO WS-TOTAL-ERRORES-TAMANO.
        END PROGRAM LEARN-COBOL.
