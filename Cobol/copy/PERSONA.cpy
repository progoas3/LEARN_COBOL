@@ -0,0 +1,7 @@
+      *> Campos comunes de una persona (nombre, apellido, edad).
+      *> Uso: COPY PERSONA REPLACING CAMPO-NOMBRE BY <nombre-campo>
+      *>                             CAMPO-APELLIDO BY <apellido-campo>
+      *>                             CAMPO-EDAD BY <edad-campo>.
+           05 CAMPO-NOMBRE PIC X(15).
+           05 CAMPO-APELLIDO PIC X(15).
+           05 CAMPO-EDAD PIC 9(2).
