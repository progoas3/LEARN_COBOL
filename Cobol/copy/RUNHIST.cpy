@@ -0,0 +1,6 @@
+      *> Shared run-history audit record, appended by every batch/
+      *> interactive program at STOP RUN. Used with FD RUN-HISTORY-LOG.
+       01  RUN-HISTORY-RECORD.
+           05 RH-PROGRAMA PIC X(20).
+           05 RH-FECHA-HORA PIC X(15).
+           05 RH-RESULTADO PIC X(10).
