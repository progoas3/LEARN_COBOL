@@ -1,29 +1,230 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATE_PROG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "data/evaluate-rangos.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDAD-FILE ASSIGN TO "data/evaluate-edades.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-FILE ASSIGN TO "data/evaluate-errores.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-ERRORES.
+           SELECT RUN-HISTORY-LOG ASSIGN TO "data/run-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/evaluate.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CKPT.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CFG-NOMBRE PIC X(10).
+           05 CFG-DESDE PIC 999.
+           05 CFG-HASTA PIC 999.
+
+       FD  EDAD-FILE.
+       01  EDAD-RECORD.
+           05 ER-EDAD PIC 9(3).
+
+       FD  ERROR-FILE.
+       01  ERROR-RECORD.
+           05 ERR-EDAD PIC 9(3).
+           05 ERR-MOTIVO PIC X(20).
+
+       FD  RUN-HISTORY-LOG.
+           COPY RUNHIST.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-REGISTROS-PROCESADOS PIC 9(6).
+
        WORKING-STORAGE SECTION.
+           01 WS-ESTADO-HIST PIC XX VALUE "00".
+               88 HIST-OK VALUE "00".
+           01 WS-ESTADO-CKPT PIC XX VALUE "00".
+               88 CKPT-OK VALUE "00".
+           01 WS-ESTADO-ERRORES PIC XX VALUE "00".
+               88 ERRORES-OK VALUE "00".
+           01 WS-CKPT-FILENAME PIC X(30)
+               VALUE "data/evaluate.ckpt".
+           01 WS-REGISTROS-A-OMITIR PIC 9(6) VALUE ZERO.
+           01 WS-REGISTROS-LEIDOS PIC 9(6) VALUE ZERO.
        77 Edad PIC 9(3) VALUES ZEROS.
+           01 WS-FIN-CONFIG PIC X VALUE "N".
+               88 FIN-CONFIG VALUE "S".
+           01 WS-FIN-EDADES PIC X VALUE "N".
+               88 FIN-EDADES VALUE "S".
+           01 WS-NUM-RANGOS PIC 99 VALUE ZERO.
+           01 WS-TOTAL-CENSADOS PIC 9(6) VALUE ZERO.
+           01 WS-TOTAL-INVALIDOS PIC 9(6) VALUE ZERO.
+           01 WS-PORCENTAJE PIC ZZ9.99 VALUE ZERO.
+           01 WS-FECHA-CORRIDA PIC X(10) VALUE SPACES.
+           01 WS-FECHA-SISTEMA.
+               05 WS-FS-ANO PIC 9(4).
+               05 WS-FS-MES PIC 99.
+               05 WS-FS-DIA PIC 99.
+           01 WS-NUM-PAGINA PIC 9(3) VALUE ZERO.
+           01 WS-LINEAS-EN-PAGINA PIC 99 VALUE ZERO.
+           01 WS-LINEAS-POR-PAGINA CONSTANT AS 10.
+           01 WS-ENCABEZADO.
+               05 WS-ENC-BORDE PIC X(40) VALUE ALL "=".
+           01 WS-TABLA-RANGOS.
+               05 WS-RANGO OCCURS 10 TIMES INDEXED BY WS-IDX.
+                   10 WS-RANGO-NOMBRE PIC X(10).
+                   10 WS-RANGO-DESDE PIC 999.
+                   10 WS-RANGO-HASTA PIC 999.
+                   10 WS-RANGO-CONTADOR PIC 9(6) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Introduce tu edad: ".
-           ACCEPT Edad.
+           PERFORM CARGAR-RANGOS.
+           PERFORM PROCESAR-LOTE-EDADES.
+           PERFORM IMPRIMIR-CENSO.
+           PERFORM REGISTRAR-HISTORIAL.
+           GOBACK.
+
+       REGISTRAR-HISTORIAL.
+           OPEN EXTEND RUN-HISTORY-LOG.
+           IF NOT HIST-OK THEN
+               OPEN OUTPUT RUN-HISTORY-LOG
+               CLOSE RUN-HISTORY-LOG
+               OPEN EXTEND RUN-HISTORY-LOG
+           END-IF.
+           MOVE "EVALUATE_PROG" TO RH-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO RH-FECHA-HORA.
+           MOVE "OK" TO RH-RESULTADO.
+           WRITE RUN-HISTORY-RECORD.
+           CLOSE RUN-HISTORY-LOG.
+
+       CARGAR-RANGOS.
+           OPEN INPUT CONFIG-FILE.
+           PERFORM UNTIL FIN-CONFIG
+               READ CONFIG-FILE
+                   AT END SET FIN-CONFIG TO TRUE
+                   NOT AT END
+                       IF WS-NUM-RANGOS >= 10 THEN
+                           DISPLAY "CARGAR-RANGOS: limite de 10 "
+                               "rangos excedido, se ignora el resto."
+                           SET FIN-CONFIG TO TRUE
+                       ELSE
+                           ADD 1 TO WS-NUM-RANGOS
+                           MOVE CFG-NOMBRE TO
+                               WS-RANGO-NOMBRE(WS-NUM-RANGOS)
+                           MOVE CFG-DESDE TO
+                               WS-RANGO-DESDE(WS-NUM-RANGOS)
+                           MOVE CFG-HASTA TO
+                               WS-RANGO-HASTA(WS-NUM-RANGOS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CONFIG-FILE.
 
-       EVALUATE Edad
+       PROCESAR-LOTE-EDADES.
+           PERFORM CARGAR-CHECKPOINT.
+           OPEN INPUT EDAD-FILE.
+           IF WS-REGISTROS-A-OMITIR > ZERO THEN
+               OPEN EXTEND ERROR-FILE
+               IF NOT ERRORES-OK THEN
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+           END-IF.
+           READ EDAD-FILE
+               AT END SET FIN-EDADES TO TRUE
+           END-READ.
+           PERFORM VARYING WS-REGISTROS-LEIDOS FROM 1 BY 1
+                   UNTIL FIN-EDADES
+                       OR WS-REGISTROS-LEIDOS > WS-REGISTROS-A-OMITIR
+               READ EDAD-FILE
+                   AT END SET FIN-EDADES TO TRUE
+               END-READ
+           END-PERFORM.
+           PERFORM UNTIL FIN-EDADES
+               MOVE ER-EDAD TO Edad
+               PERFORM CLASIFICAR-EDAD
+               PERFORM REGISTRAR-CHECKPOINT
+               ADD 1 TO WS-REGISTROS-LEIDOS
+               READ EDAD-FILE
+                   AT END SET FIN-EDADES TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE EDAD-FILE.
+           CLOSE ERROR-FILE.
+           CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME.
 
-           WHEN 1 THRU 39
-               DISPLAY "Eres Joven. " WITH NO ADVANCING
+       CARGAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-OK THEN
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-REGISTROS-A-OMITIR
+                   NOT AT END
+                       MOVE CKPT-REGISTROS-PROCESADOS
+                           TO WS-REGISTROS-A-OMITIR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO WS-REGISTROS-A-OMITIR
+           END-IF.
 
-           WHEN 40 THRU 65
-               DISPLAY "Eres Maduro. " WITH NO ADVANCING
+       REGISTRAR-CHECKPOINT.
+           MOVE WS-REGISTROS-LEIDOS TO CKPT-REGISTROS-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
-           WHEN 65 THRU 99
-               DISPLAY "Eres Viejo. " WITH NO ADVANCING
+       CLASIFICAR-EDAD.
+           SET WS-IDX TO 1.
+           SEARCH WS-RANGO
+               AT END
+                   PERFORM REGISTRAR-EDAD-INVALIDA
+               WHEN WS-IDX > WS-NUM-RANGOS
+                   PERFORM REGISTRAR-EDAD-INVALIDA
+               WHEN Edad >= WS-RANGO-DESDE(WS-IDX)
+                       AND Edad <= WS-RANGO-HASTA(WS-IDX)
+                   ADD 1 TO WS-RANGO-CONTADOR(WS-IDX)
+                   ADD 1 TO WS-TOTAL-CENSADOS
+           END-SEARCH.
 
-           WHEN OTHER
-               DISPLAY "Edad incorrecta." WITH NO ADVANCING
+       REGISTRAR-EDAD-INVALIDA.
+           ADD 1 TO WS-TOTAL-INVALIDOS.
+           MOVE Edad TO ERR-EDAD.
+           MOVE "Edad incorrecta" TO ERR-MOTIVO.
+           WRITE ERROR-RECORD.
 
-       END-EVALUATE.
+       IMPRIMIR-CENSO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA.
+           STRING WS-FS-DIA "/" WS-FS-MES "/" WS-FS-ANO
+               DELIMITED BY SIZE INTO WS-FECHA-CORRIDA.
+           MOVE ZERO TO WS-NUM-PAGINA.
+           MOVE WS-LINEAS-POR-PAGINA TO WS-LINEAS-EN-PAGINA.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-RANGOS
+               IF WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA THEN
+                   PERFORM IMPRIMIR-ENCABEZADO
+               END-IF
+               IF WS-TOTAL-CENSADOS > ZERO THEN
+                   COMPUTE WS-PORCENTAJE ROUNDED =
+                       (WS-RANGO-CONTADOR(WS-IDX) * 100) /
+                       WS-TOTAL-CENSADOS
+               ELSE
+                   MOVE ZERO TO WS-PORCENTAJE
+               END-IF
+               DISPLAY WS-RANGO-NOMBRE(WS-IDX) ": "
+                   WS-RANGO-CONTADOR(WS-IDX) " (" WS-PORCENTAJE "%)"
+               ADD 1 TO WS-LINEAS-EN-PAGINA
+           END-PERFORM.
+           DISPLAY " ".
+           DISPLAY "Total censados : " WS-TOTAL-CENSADOS.
+           DISPLAY "Total invalidos: " WS-TOTAL-INVALIDOS.
 
-       STOP RUN.
+       IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WS-NUM-PAGINA.
+           MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+           DISPLAY " ".
+           DISPLAY WS-ENC-BORDE.
+           DISPLAY "CENSO POR RANGO DE EDAD" "   Pagina: "
+               WS-NUM-PAGINA "   Fecha: " WS-FECHA-CORRIDA.
+           DISPLAY WS-ENC-BORDE.
        END PROGRAM EVALUATE_PROG.
